@@ -0,0 +1,265 @@
+     IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE005.
+      *AUTHOR. FELYPE DANTAS DOS SANTOS.
+      ******************************
+      * CARGA DE CEP (ARQCEP)      *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES.
+      *
+           SELECT ARQCEPE ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+      *
+           SELECT RELCEP ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP        PIC 9(08).
+                03 CEP-LOGRA         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQCEPE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCARGA.TXT".
+       01 REG-CEPE.
+                03 CEPE-NUMCEP       PIC 9(08).
+                03 CEPE-LOGRA        PIC X(30).
+                03 CEPE-BAIRRO       PIC X(20).
+                03 CEPE-CIDADE       PIC X(20).
+                03 CEPE-UF           PIC X(02).
+      *-----------------------------------------------------------------
+       FD RELCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCEP.LST".
+       01 REG-RELCEP                PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO2       PIC X(02) VALUE "00".
+       01 ST-ERRO3       PIC X(02) VALUE "00".
+       01 W-FIM-ARQ      PIC X(01) VALUE "N".
+       01 W-DATA-SIS.
+          03 W-DATA-AA   PIC 9(02).
+          03 W-DATA-MM   PIC 9(02).
+          03 W-DATA-DD   PIC 9(02).
+       01 W-DATA-EDT     PIC 99/99/99.
+
+       01 W-QTD-LIDOS     PIC 9(06) VALUE ZEROS.
+       01 W-QTD-INCLUIDOS PIC 9(06) VALUE ZEROS.
+       01 W-QTD-ALTERADOS PIC 9(06) VALUE ZEROS.
+       01 W-QTD-INALTER   PIC 9(06) VALUE ZEROS.
+       01 W-QTD-REJEITADO PIC 9(06) VALUE ZEROS.
+
+       01 W-CAB1.
+          03 FILLER            PIC X(20) VALUE SPACES.
+          03 FILLER            PIC X(40)
+             VALUE "RELATORIO DE CARGA DE CEP - ARQCEP.DAT".
+
+       01 W-CAB2.
+          03 FILLER            PIC X(05) VALUE "DATA:".
+          03 CAB2-DATA         PIC 99/99/99.
+
+       01 W-CAB3.
+          03 FILLER            PIC X(08) VALUE "CEP".
+          03 FILLER            PIC X(32) VALUE "LOGRADOURO".
+          03 FILLER            PIC X(20) VALUE "SITUACAO".
+
+       01 W-LINDET.
+          03 WD-NUMCEP         PIC 9(08).
+          03 FILLER            PIC X(02) VALUE SPACES.
+          03 WD-LOGRA          PIC X(30).
+          03 FILLER            PIC X(02) VALUE SPACES.
+          03 WD-SITUACAO       PIC X(20).
+
+       01 W-LINBRANCO          PIC X(01) VALUE SPACES.
+
+       01 W-LINRESUMO.
+          03 FILLER            PIC X(30) VALUE SPACES.
+          03 FILLER            PIC X(20) VALUE "LIDOS.........:".
+          03 WR-LIDOS          PIC ZZZ,ZZ9.
+
+       01 W-LINRESUMO2.
+          03 FILLER            PIC X(30) VALUE SPACES.
+          03 FILLER            PIC X(20) VALUE "INCLUIDOS......:".
+          03 WR-INCLUIDOS      PIC ZZZ,ZZ9.
+
+       01 W-LINRESUMO3.
+          03 FILLER            PIC X(30) VALUE SPACES.
+          03 FILLER            PIC X(20) VALUE "ALTERADOS......:".
+          03 WR-ALTERADOS      PIC ZZZ,ZZ9.
+
+       01 W-LINRESUMO4.
+          03 FILLER            PIC X(30) VALUE SPACES.
+          03 FILLER            PIC X(20) VALUE "INALTERADOS....:".
+          03 WR-INALTER        PIC ZZZ,ZZ9.
+
+       01 W-LINRESUMO5.
+          03 FILLER            PIC X(30) VALUE SPACES.
+          03 FILLER            PIC X(20) VALUE "REJEITADOS.....:".
+          03 WR-REJEITADO      PIC ZZZ,ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O ARQCEP
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQCEP
+              CLOSE ARQCEP
+              OPEN I-O ARQCEP.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCEP - STATUS "
+                      ST-ERRO
+              GO TO ROT-FIM.
+       R0A.
+           OPEN INPUT ARQCEPE
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEPCARGA.TXT - "
+                      "STATUS " ST-ERRO2
+              CLOSE ARQCEP
+              GO TO ROT-FIM.
+       R0B.
+           OPEN OUTPUT RELCEP
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELCEP - STATUS "
+                      ST-ERRO3
+              CLOSE ARQCEP ARQCEPE
+              GO TO ROT-FIM.
+      *
+           ACCEPT W-DATA-SIS FROM DATE
+           MOVE W-DATA-DD TO W-DATA-EDT
+           MOVE W-DATA-SIS TO CAB2-DATA
+      *
+           WRITE REG-RELCEP FROM W-CAB1
+           WRITE REG-RELCEP FROM W-CAB2
+           WRITE REG-RELCEP FROM W-LINBRANCO
+           WRITE REG-RELCEP FROM W-CAB3.
+      *
+       R1.
+           MOVE "N" TO W-FIM-ARQ
+           PERFORM UNTIL W-FIM-ARQ = "Y"
+              READ ARQCEPE
+                 AT END
+                    MOVE "Y" TO W-FIM-ARQ
+                 NOT AT END
+                    PERFORM R2-PROCESSA-REGISTRO
+              END-READ
+           END-PERFORM.
+      *
+           GO TO R3-RESUMO.
+      *-----------------------------------------------------------------
+       R2-PROCESSA-REGISTRO.
+           ADD 1 TO W-QTD-LIDOS
+           IF CEPE-NUMCEP = ZEROS OR CEPE-LOGRA = SPACES
+              ADD 1 TO W-QTD-REJEITADO
+              MOVE CEPE-NUMCEP  TO WD-NUMCEP
+              MOVE CEPE-LOGRA   TO WD-LOGRA
+              MOVE "REJEITADO(DADO INVAL)" TO WD-SITUACAO
+              WRITE REG-RELCEP FROM W-LINDET
+              GO TO R2-PROCESSA-REGISTRO-FIM.
+      *
+           MOVE CEPE-NUMCEP TO CEP-NUMCEP
+           READ ARQCEP
+           IF ST-ERRO = "23"
+              MOVE CEPE-LOGRA   TO CEP-LOGRA
+              MOVE CEPE-BAIRRO  TO CEP-BAIRRO
+              MOVE CEPE-CIDADE  TO CEP-CIDADE
+              MOVE CEPE-UF      TO CEP-UF
+              WRITE REGCEP
+              IF ST-ERRO = "00" OR "02"
+                 ADD 1 TO W-QTD-INCLUIDOS
+                 MOVE CEPE-NUMCEP TO WD-NUMCEP
+                 MOVE CEPE-LOGRA  TO WD-LOGRA
+                 MOVE "INCLUIDO"  TO WD-SITUACAO
+                 WRITE REG-RELCEP FROM W-LINDET
+              ELSE
+                 ADD 1 TO W-QTD-REJEITADO
+                 MOVE CEPE-NUMCEP TO WD-NUMCEP
+                 MOVE CEPE-LOGRA  TO WD-LOGRA
+                 MOVE "ERRO NA INCLUSAO"  TO WD-SITUACAO
+                 WRITE REG-RELCEP FROM W-LINDET
+              END-IF
+           ELSE
+              IF ST-ERRO = "00"
+                 IF CEP-LOGRA  = CEPE-LOGRA
+                    AND CEP-BAIRRO = CEPE-BAIRRO
+                    AND CEP-CIDADE = CEPE-CIDADE
+                    AND CEP-UF     = CEPE-UF
+                    ADD 1 TO W-QTD-INALTER
+                    MOVE CEPE-NUMCEP TO WD-NUMCEP
+                    MOVE CEPE-LOGRA  TO WD-LOGRA
+                    MOVE "INALTERADO" TO WD-SITUACAO
+                    WRITE REG-RELCEP FROM W-LINDET
+                 ELSE
+                    MOVE CEPE-LOGRA   TO CEP-LOGRA
+                    MOVE CEPE-BAIRRO  TO CEP-BAIRRO
+                    MOVE CEPE-CIDADE  TO CEP-CIDADE
+                    MOVE CEPE-UF      TO CEP-UF
+                    REWRITE REGCEP
+                    IF ST-ERRO = "00" OR "02"
+                       ADD 1 TO W-QTD-ALTERADOS
+                       MOVE CEPE-NUMCEP TO WD-NUMCEP
+                       MOVE CEPE-LOGRA  TO WD-LOGRA
+                       MOVE "ALTERADO" TO WD-SITUACAO
+                       WRITE REG-RELCEP FROM W-LINDET
+                    ELSE
+                       ADD 1 TO W-QTD-REJEITADO
+                       MOVE CEPE-NUMCEP TO WD-NUMCEP
+                       MOVE CEPE-LOGRA  TO WD-LOGRA
+                       MOVE "ERRO NA ALTERACAO" TO WD-SITUACAO
+                       WRITE REG-RELCEP FROM W-LINDET
+                    END-IF
+                 END-IF
+              ELSE
+                 ADD 1 TO W-QTD-REJEITADO
+                 MOVE CEPE-NUMCEP TO WD-NUMCEP
+                 MOVE CEPE-LOGRA  TO WD-LOGRA
+                 MOVE "ERRO NA LEITURA" TO WD-SITUACAO
+                 WRITE REG-RELCEP FROM W-LINDET
+              END-IF
+           END-IF.
+       R2-PROCESSA-REGISTRO-FIM.
+                EXIT.
+      *-----------------------------------------------------------------
+       R3-RESUMO.
+           WRITE REG-RELCEP FROM W-LINBRANCO
+           MOVE W-QTD-LIDOS     TO WR-LIDOS
+           MOVE W-QTD-INCLUIDOS TO WR-INCLUIDOS
+           MOVE W-QTD-ALTERADOS TO WR-ALTERADOS
+           MOVE W-QTD-INALTER   TO WR-INALTER
+           MOVE W-QTD-REJEITADO TO WR-REJEITADO
+           WRITE REG-RELCEP FROM W-LINRESUMO
+           WRITE REG-RELCEP FROM W-LINRESUMO2
+           WRITE REG-RELCEP FROM W-LINRESUMO3
+           WRITE REG-RELCEP FROM W-LINRESUMO4
+           WRITE REG-RELCEP FROM W-LINRESUMO5.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQCEP ARQCEPE RELCEP.
+           STOP RUN.
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    02 = GRAVACAO/REGRAVACAO COM CHAVE ALTERNADA DUPLICADA
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    22 = REGISTRO JA EXISTE
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
