@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. SCE004.
+      *AUTHOR. FELYPE DANTAS DOS SANTOS.
+      ******************************
+      * RELATORIO DE FORNECEDORES  *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FOR-CODIGO
+                      ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+           SELECT RELFOR ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+          03 CADASTRO.
+            05 FOR-CODIGO            PIC 9(06).
+          03 FOR-TIPOCLIENTE         PIC X(01).
+          03 FOR-CPF                 PIC 9(11).
+          03 FOR-CNPJ                PIC 9(14).
+          03 FOR-NOME                PIC X(30).
+          03 FOR-APELIDO             PIC X(30).
+          03 FOR-CEP                 PIC 9(08).
+          03 FOR-LOGRADOURO          PIC X(24).
+          03 FOR-NUMERO              PIC X(11).
+          03 FOR-COMPLEMENTO         PIC X(24).
+          03 FOR-BAIRRO              PIC X(40).
+          03 FOR-CIDADE              PIC X(24).
+          03 FOR-ESTADO              PIC X(02).
+          03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-EMAIL               PIC X(33).
+          03 FOR-CONTATO             PIC X(32).
+          03 FOR-SITUACAO            PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       FD RELFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFOR.LST".
+       01 REG-RELFOR                 PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO2       PIC X(02) VALUE "00".
+       01 W-FIM-ARQ      PIC X(01) VALUE "N".
+       01 W-TEM-REG      PIC X(01) VALUE "N".
+       01 W-DATA-SIS.
+          03 W-DATA-AA   PIC 9(02).
+          03 W-DATA-MM   PIC 9(02).
+          03 W-DATA-DD   PIC 9(02).
+       01 W-DATA-EDT     PIC 99/99/99.
+
+       01 W-CAB1.
+          03 FILLER            PIC X(20) VALUE SPACES.
+          03 FILLER            PIC X(40)
+             VALUE "LISTAGEM DE FORNECEDORES - ORDEM ALFABE".
+          03 FILLER            PIC X(10) VALUE "TICA".
+
+       01 W-CAB2.
+          03 FILLER            PIC X(05) VALUE "DATA:".
+          03 CAB2-DATA         PIC 99/99/99.
+
+       01 W-CAB3               PIC X(60) VALUE SPACES.
+
+       01 W-CAB4.
+          03 FILLER            PIC X(30) VALUE "NOME/RAZAO SOCIAL".
+          03 FILLER            PIC X(25) VALUE "LOGRADOURO".
+          03 FILLER            PIC X(16) VALUE "BAIRRO".
+          03 FILLER            PIC X(16) VALUE "CIDADE".
+          03 FILLER            PIC X(03) VALUE "UF ".
+          03 FILLER            PIC X(12) VALUE "TELEFONE".
+          03 FILLER            PIC X(25) VALUE "E-MAIL".
+
+       01 W-LINDET.
+          03 WD-NOME           PIC X(30).
+          03 FILLER            PIC X(01) VALUE SPACES.
+          03 WD-LOGRADOURO     PIC X(24).
+          03 FILLER            PIC X(01) VALUE SPACES.
+          03 WD-BAIRRO         PIC X(15).
+          03 FILLER            PIC X(01) VALUE SPACES.
+          03 WD-CIDADE         PIC X(15).
+          03 FILLER            PIC X(01) VALUE SPACES.
+          03 WD-ESTADO         PIC X(02).
+          03 FILLER            PIC X(01) VALUE SPACES.
+          03 WD-TELEFONE       PIC X(11).
+          03 FILLER            PIC X(01) VALUE SPACES.
+          03 WD-EMAIL          PIC X(25).
+
+       01 W-LINBRANCO          PIC X(01) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQFOR - STATUS "
+                      ST-ERRO
+              GO TO ROT-FIM.
+       R0A.
+           OPEN OUTPUT RELFOR
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELFOR - STATUS "
+                      ST-ERRO2
+              GO TO ROT-FIM.
+      *
+           ACCEPT W-DATA-SIS FROM DATE
+           MOVE W-DATA-DD TO W-DATA-EDT
+           MOVE W-DATA-SIS TO CAB2-DATA
+      *
+           WRITE REG-RELFOR FROM W-CAB1
+           WRITE REG-RELFOR FROM W-CAB2
+           WRITE REG-RELFOR FROM W-LINBRANCO.
+      *
+       R1.
+           MOVE "PESSOA FISICA" TO W-CAB3
+           PERFORM R2-IMPRIME-SECAO.
+      *
+       R2.
+           MOVE "PESSOA JURIDICA" TO W-CAB3
+           PERFORM R2-IMPRIME-SECAO.
+      *
+           GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       R2-IMPRIME-SECAO.
+           WRITE REG-RELFOR FROM W-CAB3
+           WRITE REG-RELFOR FROM W-CAB4
+           MOVE "N" TO W-FIM-ARQ
+           MOVE "N" TO W-TEM-REG
+           MOVE LOW-VALUES TO FOR-NOME
+           START ARQFOR KEY IS >= FOR-NOME
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ.
+           PERFORM UNTIL W-FIM-ARQ = "Y"
+              READ ARQFOR NEXT RECORD
+                 AT END
+                    MOVE "Y" TO W-FIM-ARQ
+                 NOT AT END
+                    IF FOR-SITUACAO NOT = "I"
+                       AND ((W-CAB3 = "PESSOA FISICA"
+                       AND FOR-TIPOCLIENTE = "F")
+                       OR (W-CAB3 = "PESSOA JURIDICA"
+                       AND FOR-TIPOCLIENTE = "J"))
+                       PERFORM R2-IMPRIME-DETALHE
+                       MOVE "S" TO W-TEM-REG
+                    END-IF
+              END-READ
+           END-PERFORM.
+           IF W-TEM-REG = "N"
+              MOVE "(NENHUM FORNECEDOR ENCONTRADO)" TO REG-RELFOR
+              WRITE REG-RELFOR.
+           WRITE REG-RELFOR FROM W-LINBRANCO.
+      *-----------------------------------------------------------------
+       R2-IMPRIME-DETALHE.
+           MOVE FOR-NOME         TO WD-NOME
+           MOVE FOR-LOGRADOURO   TO WD-LOGRADOURO
+           MOVE FOR-BAIRRO       TO WD-BAIRRO
+           MOVE FOR-CIDADE       TO WD-CIDADE
+           MOVE FOR-ESTADO       TO WD-ESTADO
+           MOVE FOR-TELEFONE     TO WD-TELEFONE
+           MOVE FOR-EMAIL        TO WD-EMAIL
+           WRITE REG-RELFOR FROM W-LINDET.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQFOR RELFOR.
+           STOP RUN.
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
