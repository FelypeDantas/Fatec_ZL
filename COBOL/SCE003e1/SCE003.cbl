@@ -1,606 +1,1625 @@
-     IDENTIFICATION DIVISION.
-       PROGRAM-ID. SCE003.
-      *AUTHOR. FELYPE DANTAS DOS SANTOS.
-      ******************************
-      * CADASTRO DE FORNECEDOR     *
-      ******************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQFOR ASSIGN TO DISK
-                      ORGANIZATION IS INDEXED
-                      ACCESS MODE  IS DYNAMIC
-                      RECORD KEY   IS FOR-CODIGO
-                      ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
-                      FILE STATUS  IS ST-ERRO.
-      *
-           SELECT ARQCEP ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CEP-NUMCEP
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CEP-LOGRA
-                                   WITH DUPLICATES.
-
-
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQFOR
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQFOR.DAT".
-       01 REGFOR.
-          03 CADASTRO.
-            05 FOR-CODIGO            PIC 9(06).
-          03 FOR-TIPOCLIENTE         PIC X(01).
-          03 FOR-CPF                 PIC 9(11).
-          03 FOR-CNPJ                PIC 9(14).
-          03 FOR-NOME                PIC X(30).
-          03 FOR-APELIDO             PIC X(30).
-          03 FOR-CEP                 PIC 9(08).
-          03 FOR-LOGRADOURO          PIC X(24).
-          03 FOR-NUMERO              PIC X(11).
-          03 FOR-COMPLEMENTO         PIC X(24).
-          03 FOR-BAIRRO              PIC X(40).
-          03 FOR-CIDADE              PIC X(24).
-          03 FOR-ESTADO              PIC X(02).
-          03 FOR-TELEFONE            PIC 9(11).
-          03 FOR-EMAIL               PIC X(33).
-          03 FOR-CONTATO             PIC X(32).
-
-      *
-      *-----------------------------------------------------------------
-       FD ARQCEP
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQCEP.DAT".
-       01 REGCEP.
-                03 CEP-NUMCEP        PIC 9(08).
-                03 CEP-LOGRA         PIC X(30).
-                03 CEP-BAIRRO        PIC X(20).
-                03 CEP-CIDADE        PIC X(20).
-                03 CEP-UF            PIC X(02).
-      *-----------------------------------------------------------------
-
-       WORKING-STORAGE SECTION.
-       01 W-OPCAO       PIC X(01) VALUE SPACES.
-       01 W-UPPERCASE   PIC X(01) VALUE SPACES.
-       01 W-ACT         PIC 9(02) VALUE ZEROS.
-       01 ST-ERRO       PIC X(02) VALUE "00".
-
-
-       01 DFOR-ESTADO            PIC X(15) VALUE SPACES.
-       01 DFOR-TIPOCLIENTE       PIC X(20) VALUE SPACES.
-
-       01 W-CONT        PIC 9(06) VALUE ZEROS.
-       01 MENS          PIC X(50) VALUE SPACES.
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-
-      *--------------------------------------------
-      *
-       SCREEN SECTION.
-       01  TELANOVA.
-        05  LINE 01  COLUMN 01
-               VALUE  "|-Cadastro de C".
-           05  LINE 01  COLUMN 41
-               VALUE  "liente -|".
-           05  LINE 02  COLUMN 01
-               VALUE  "|".
-           05  LINE 02  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 03  COLUMN 01
-               VALUE  "|Dados Pessoais|".
-
-           05  LINE 04  COLUMN 01
-               VALUE  "|  Informe o Tipo de Cliente :  -".
-           05  LINE 04  COLUMN 41
-               VALUE  "              Codigo:                  |".
-           05  LINE 05  COLUMN 01
-               VALUE  "|  CPF/CNPJ                  :".
-           05  LINE 05  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 06  COLUMN 01
-               VALUE  "|  Nome/Razao Social         :".
-           05  LINE 06  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 07  COLUMN 01
-               VALUE  "|  Apelido                   :".
-           05  LINE 07  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 08  COLUMN 01
-               VALUE  "|Endere".
-           05  LINE 08  COLUMN 41
-               VALUE  "co|".
-           05  LINE 09  COLUMN 01
-               VALUE  "|  CEP    :                           Lo".
-           05  LINE 09  COLUMN 41
-               VALUE  "gradouro  :                            |".
-           05  LINE 10  COLUMN 01
-               VALUE  "|  Numero :                           Co".
-           05  LINE 10  COLUMN 41
-               VALUE  "mplemento :                            |".
-           05  LINE 11  COLUMN 01
-               VALUE  "|  Bairro :".
-           05  LINE 11  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 12  COLUMN 01
-               VALUE  "|  Cidade :                           Es".
-           05  LINE 12  COLUMN 41
-               VALUE  "tado      :   -                        |".
-           05  LINE 13  COLUMN 01
-               VALUE  "|Contat".
-           05  LINE 13  COLUMN 41
-               VALUE  "o|".
-           05  LINE 14  COLUMN 01
-               VALUE  "|  Telefone :                         E-".
-           05  LINE 14  COLUMN 41
-               VALUE  "mail :                                 |".
-           05  LINE 15  COLUMN 01
-               VALUE  "|  Contato  :".
-           05  LINE 15  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 16  COLUMN 01
-               VALUE  "|---------------------------------------".
-           05  LINE 16  COLUMN 41
-               VALUE  "---------------------------------------|".
-           05  LINE 17  COLUMN 01
-               VALUE  "| Notificacoes :".
-           05  LINE 17  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 18  COLUMN 01
-               VALUE  "|---------------------------------------".
-           05  LINE 18  COLUMN 41
-               VALUE  "---------------------------------------|".
-           05  LINE 19  COLUMN 01
-               VALUE  "|Inform".
-           05  LINE 19  COLUMN 41
-               VALUE  "acoes                                  |".
-           05  LINE 20  COLUMN 01
-               VALUE  "|".
-           05  LINE 20  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 21  COLUMN 01
-               VALUE  "|".
-           05  LINE 21  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 22  COLUMN 01
-               VALUE  "|".
-           05  LINE 22  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 23  COLUMN 01
-               VALUE  "|".
-           05  LINE 23  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 24  COLUMN 01
-               VALUE  "|---------------------------------------".
-           05  LINE 24  COLUMN 41
-               VALUE  "---------------------------------------|".
-           05  TFOR-TIPOCLIENTE
-               LINE 04  COLUMN 32  PIC X(01)
-               USING  FOR-TIPOCLIENTE.
-           05  TDTIPOCLIENTE
-               LINE 04  COLUMN 34  PIC X(20)
-               USING  DFOR-TIPOCLIENTE.
-           05  TFOR-CODIGO
-               LINE 04  COLUMN 62  PIC 9(11)
-               USING  FOR-CODIGO.
-           05  TFOR-CPF
-               LINE 05  COLUMN 32  PIC 999.999.999.999.99
-               USING  FOR-CPF.
-           05  TFOR-NOME
-               LINE 06  COLUMN 32  PIC X(30)
-               USING  FOR-NOME.
-           05  TFOR-APELIDO
-               LINE 07  COLUMN 32  PIC X(30)
-               USING  FOR-APELIDO.
-           05  TFOR-CEP
-               LINE 09  COLUMN 13  PIC 99999.999
-               USING  FOR-CEP.
-           05  TFOR-LOGRADOURO
-               LINE 09  COLUMN 52  PIC X(24)
-               USING  CEP-LOGRA.
-           05  TFOR-NUMERO
-               LINE 10  COLUMN 13  PIC X(11)
-               USING  FOR-NUMERO.
-           05  TFOR-COMPLEMENTO
-               LINE 10  COLUMN 52  PIC X(24)
-               USING  FOR-COMPLEMENTO.
-           05  TFOR-BAIRRO
-               LINE 11  COLUMN 13  PIC X(40)
-               USING  CEP-BAIRRO.
-           05  TFOR-CIDADE
-               LINE 12  COLUMN 13  PIC X(24)
-               USING  CEP-CIDADE.
-           05  TFOR-ESTADO
-               LINE 12  COLUMN 53  PIC X(02)
-               USING  CEP-UF.
-           05  TDCLI-ESTADO
-               LINE 12  COLUMN 56  PIC X(15)
-               USING  DFOR-ESTADO.
-           05  TFOR-TELEFONE
-               LINE 14  COLUMN 15  PIC 9(11)
-               USING  FOR-TELEFONE.
-           05  TFOR-EMAIL
-               LINE 14  COLUMN 47  PIC X(33)
-               USING  FOR-EMAIL.
-           05  TFOR-CONTATO
-               LINE 15  COLUMN 15  PIC X(32)
-               USING  FOR-CONTATO.
-
-
-
-        01  TELALIMPAR.
-           05  LINE 19  COLUMN 01
-               VALUE  "                                              ".
-           05  LINE 19  COLUMN 41
-               VALUE  "                                              ".
-           05  LINE 20  COLUMN 01
-               VALUE  "                                               ".
-           05  LINE 20  COLUMN 41
-               VALUE  "                                               ".
-           05  LINE 21  COLUMN 01
-               VALUE  "                                               ".
-           05  LINE 21  COLUMN 41
-               VALUE  "                                              ".
-           05  LINE 22  COLUMN 01
-               VALUE  "                                               ".
-           05  LINE 22  COLUMN 41
-               VALUE  "                                               ".
-           05  LINE 23  COLUMN 01
-               VALUE  "                                               ".
-           05  LINE 23  COLUMN 41
-               VALUE  "                                               ".
-           05  LINE 24  COLUMN 01
-               VALUE  "                                               ".
-           05  LINE 24  COLUMN 41
-               VALUE  "                                               ".
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-
-      *-------------ABERTURA DO ARQUIVO -------------------
-       R0.    OPEN I-O ARQFOR
-           IF ST-ERRO NOT = "00"
-
-
-            IF ST-ERRO = "30"
-              OPEN OUTPUT ARQFOR
-              MOVE "CRIANDO ARQUIVO CADASTRO DE FUNCIONARIOS " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              CLOSE ARQFOR
-              GO TO INICIO
-            ELSE
-              IF ST-ERRO = "95"
-                MOVE "ISAM NAO CARREGADO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-              ELSE
-                MOVE "ERRO NA ABERTURA DO ARQUIVO CDAMIGOS" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-
-       R0A.
-           OPEN INPUT ARQCEP
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-
-      *------------- INICIALIZACAO DAS VARIAVEIS------------
-       R1.
-           MOVE SPACES TO
-           DFOR-TIPOCLIENTE DFOR-ESTADO FOR-TIPOCLIENTE
-           FOR-NOME FOR-APELIDO FOR-LOGRADOURO FOR-NUMERO
-           FOR-COMPLEMENTO FOR-BAIRRO FOR-CIDADE FOR-ESTADO
-           FOR-EMAIL FOR-CONTATO.
-           MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
-
-           MOVE ZEROS TO FOR-CODIGO FOR-CPF FOR-CNPJ FOR-CEP
-           FOR-TELEFONE
-      *-------------VISUALIZACAO DA TELA ------------------
-
-           DISPLAY TELANOVA.
-      *----------ENTRADA DE DADOS---------------
-
-       R2.
-
-           ACCEPT TFOR-TIPOCLIENTE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R7.
-       R2A.
-           IF FOR-TIPOCLIENTE = "f" OR "F"
-              MOVE "Pessoa Fisica" TO DFOR-TIPOCLIENTE
-              MOVE "F" TO FOR-TIPOCLIENTE
-           ELSE
-            IF FOR-TIPOCLIENTE = "J" OR "j"
-              MOVE "Pessoa Juridica" TO DFOR-TIPOCLIENTE
-              MOVE "J" TO FOR-TIPOCLIENTE
-
-             ELSE
-              MOVE "F - Pessoa Fisica : J - Pessoa Juridica" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R2.
-           DISPLAY TDTIPOCLIENTE.
-           DISPLAY TELALIMPAR.
-           DISPLAY TELANOVA.
-
-
-
-
-       R3.
-           ACCEPT TFOR-CODIGO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                  CLOSE ARQFOR
-                  STOP RUN.
-           IF FOR-CODIGO = SPACES
-              MOVE "*** CODIGO NAO PODE FICAR EM BRANCO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R3.
-       LER-ARQFOR.
-           READ ARQFOR
-           IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00"
-                PERFORM R7A
-
-                DISPLAY TELANOVA
-                MOVE "*** CLIENTE JA CADASTRAD0 ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ACE-001
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-           ELSE
-                MOVE "*** CLIENTE NAO CADASTRAD0 ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM.
-
-       R4.
-           ACCEPT TFOR-CPF.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R3.
-           IF FOR-CPF = SPACES
-              MOVE "CPF NAO PODE FICAR EM BRANCO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R4.
-
-       R5.
-           ACCEPT TFOR-NOME.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R3.
-           IF FOR-NOME = SPACES
-              MOVE "NOME NAO PODE FICAR EM BRANCO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R5.
-       R6.
-           ACCEPT TFOR-APELIDO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R4.
-           IF FOR-APELIDO = SPACES
-              MOVE " *** APELIDO NAO PODE FICAR EM BRANCO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R5.
-
-       R7.
-           ACCEPT TFOR-CEP
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   DISPLAY TELANOVA
-                   GO TO R7.
-           IF FOR-CEP = 0
-                 MOVE "*** CEP NÃO INFORMADO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R8.
-       R7A.
-           MOVE FOR-CEP TO CEP-NUMCEP.
-           READ ARQCEP
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R8
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                DISPLAY TELANOVA.
-
-
-
-
-       R8.
-           ACCEPT TFOR-NUMERO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R7.
-           IF FOR-NUMERO = SPACES
-              MOVE " *** NUMERO NAO PODE FICAR EM BRANCO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R8.
-       R9.
-           ACCEPT TFOR-COMPLEMENTO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R7.
-           IF FOR-COMPLEMENTO = SPACES
-            MOVE " *** COMPLEMENTO NAO PODE FICAR EM BRANCO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R9.
-
-       R10.
-           ACCEPT TFOR-TELEFONE.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R9.
-           IF FOR-TELEFONE = SPACES
-            MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R10.
-       R11.
-           ACCEPT TFOR-EMAIL.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R10.
-           IF FOR-EMAIL = SPACES
-            MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R11.
-       R12.
-           ACCEPT TFOR-CONTATO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R11.
-           IF FOR-CONTATO = SPACES
-            MOVE " *** CONTATO NAO PODE FICAR EM BRANCO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R12.
-
-           IF W-SEL = 1
-            GO TO ALT-OPC.
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (17, 30) "DESEJA SALVAR (S/N) : ".
-                ACCEPT (17, 55) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R1.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGFOR
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO R1.
-                IF ST-ERRO = "22"
-                  MOVE "* CLIENTE JA EXISTE,DADOS NAO GRAVADOS *" TO
-                  MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO R1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (20, 18)
-                     "N=NOVO REGISTRO | A=ALTERAR | E=EXCLUIR | S=SAIR:"
-                ACCEPT (20, 67) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
-                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "S"
-                    GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (20, 18) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3
-                ELSE
-                   IF W-OPCAO = "S"
-                      MOVE 1 TO W-SEL
-                      GO TO ROT-FIM.
-      *
-       EXC-OPC.
-                DISPLAY (17, 30) "DESEJA EXCLUIR   (S/N) : ".
-                ACCEPT (17, 55) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE ARQFOR RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO FUNCIONARIO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-
-       ALT-OPC.
-                DISPLAY (17, 30) "DESEJA ALTERAR  (S/N) : ".
-                ACCEPT (17, 55) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGFOR
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-
-                   GO TO R1.
-                   DISPLAY TELALIMPAR.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-
-      *-------------------------------------------------------------------------------------------
-       ROT-FIM.
-           CLOSE ARQFOR ARQCEP.
-           STOP RUN.
-      *--------------------------------------------------------------
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (17, 21) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (17, 21) MENS.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-
-      *    FILE STATUS
-      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
-      *    22 = REGISTRO JÁ CADASTRADO
-      *    23 = REGISTRO NÃO ENCONTRADO
-      *    30 = ARQUIVO NÃO ENCONTRADO
-      *    95 = ISAM NAO CARREGADO
-      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+     IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE003.
+      *AUTHOR. FELYPE DANTAS DOS SANTOS.
+      ******************************
+      * CADASTRO DE FORNECEDOR     *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS FOR-CODIGO
+                      ALTERNATE RECORD KEY IS FOR-NOME WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FOR-CPF WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS FOR-CNPJ WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+           SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES.
+      *
+           SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AUD-CHAVE
+                    FILE STATUS  IS ST-ERRO3.
+      *
+           SELECT ARQCTT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CTT-CHAVE
+                    FILE STATUS  IS ST-ERRO4.
+      *
+           SELECT ARQBAN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS BAN-CODIGO
+                    FILE STATUS  IS ST-ERRO5.
+      *
+           SELECT ARQINT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO6.
+
+
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+          03 CADASTRO.
+            05 FOR-CODIGO            PIC 9(06).
+          03 FOR-TIPOCLIENTE         PIC X(01).
+          03 FOR-CPF                 PIC 9(11).
+          03 FOR-CNPJ                PIC 9(14).
+          03 FOR-NOME                PIC X(30).
+          03 FOR-APELIDO             PIC X(30).
+          03 FOR-CEP                 PIC 9(08).
+          03 FOR-LOGRADOURO          PIC X(24).
+          03 FOR-NUMERO              PIC X(11).
+          03 FOR-COMPLEMENTO         PIC X(24).
+          03 FOR-BAIRRO              PIC X(40).
+          03 FOR-CIDADE              PIC X(24).
+          03 FOR-ESTADO              PIC X(02).
+          03 FOR-TELEFONE            PIC 9(11).
+          03 FOR-EMAIL               PIC X(33).
+          03 FOR-CONTATO             PIC X(32).
+          03 FOR-SITUACAO            PIC X(01).
+
+      *
+      *-----------------------------------------------------------------
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP        PIC 9(08).
+                03 CEP-LOGRA         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAUD.DAT".
+       01 REGAUD.
+          03 AUD-CHAVE.
+             05 AUD-CODIGO            PIC 9(06).
+             05 AUD-DATAHORA          PIC 9(16).
+          03 AUD-OPERACAO             PIC X(01).
+          03 AUD-OPERADOR             PIC X(08).
+          03 AUD-ANTES.
+             05 AUD-A-TIPOCLIENTE     PIC X(01).
+             05 AUD-A-CPF             PIC 9(11).
+             05 AUD-A-CNPJ            PIC 9(14).
+             05 AUD-A-NOME            PIC X(30).
+             05 AUD-A-APELIDO         PIC X(30).
+             05 AUD-A-CEP             PIC 9(08).
+             05 AUD-A-LOGRADOURO      PIC X(24).
+             05 AUD-A-NUMERO          PIC X(11).
+             05 AUD-A-COMPLEMENTO     PIC X(24).
+             05 AUD-A-BAIRRO          PIC X(40).
+             05 AUD-A-CIDADE          PIC X(24).
+             05 AUD-A-ESTADO          PIC X(02).
+             05 AUD-A-TELEFONE        PIC 9(11).
+             05 AUD-A-EMAIL           PIC X(33).
+             05 AUD-A-CONTATO         PIC X(32).
+             05 AUD-A-SITUACAO        PIC X(01).
+          03 AUD-DEPOIS.
+             05 AUD-D-TIPOCLIENTE     PIC X(01).
+             05 AUD-D-CPF             PIC 9(11).
+             05 AUD-D-CNPJ            PIC 9(14).
+             05 AUD-D-NOME            PIC X(30).
+             05 AUD-D-APELIDO         PIC X(30).
+             05 AUD-D-CEP             PIC 9(08).
+             05 AUD-D-LOGRADOURO      PIC X(24).
+             05 AUD-D-NUMERO          PIC X(11).
+             05 AUD-D-COMPLEMENTO     PIC X(24).
+             05 AUD-D-BAIRRO          PIC X(40).
+             05 AUD-D-CIDADE          PIC X(24).
+             05 AUD-D-ESTADO          PIC X(02).
+             05 AUD-D-TELEFONE        PIC 9(11).
+             05 AUD-D-EMAIL           PIC X(33).
+             05 AUD-D-CONTATO         PIC X(32).
+             05 AUD-D-SITUACAO        PIC X(01).
+      *-----------------------------------------------------------------
+       FD ARQCTT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCTT.DAT".
+       01 REGCTT.
+          03 CTT-CHAVE.
+             05 CTT-CODIGO            PIC 9(06).
+             05 CTT-SEQ               PIC 9(02).
+          03 CTT-TIPO                 PIC X(01).
+          03 CTT-NOME                 PIC X(30).
+          03 CTT-TELEFONE             PIC 9(11).
+          03 CTT-EMAIL                PIC X(33).
+          03 CTT-CEP                  PIC 9(08).
+          03 CTT-LOGRADOURO           PIC X(24).
+          03 CTT-NUMERO               PIC X(11).
+          03 CTT-COMPLEMENTO          PIC X(24).
+          03 CTT-BAIRRO               PIC X(40).
+          03 CTT-CIDADE               PIC X(24).
+          03 CTT-ESTADO               PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQBAN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQBAN.DAT".
+       01 REGBAN.
+          03 BAN-CODIGO                PIC 9(06).
+          03 BAN-BANCO                 PIC X(30).
+          03 BAN-AGENCIA               PIC X(08).
+          03 BAN-CONTA                 PIC X(15).
+          03 BAN-TIPOCONTA             PIC X(01).
+          03 BAN-PIX                   PIC X(40).
+      *-----------------------------------------------------------------
+       FD ARQINT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "INTERCAMBIO.TXT".
+       01 REG-INT.
+          03 INT-CODIGO                PIC 9(06).
+          03 FILLER                    PIC X(01) VALUE SPACES.
+          03 INT-OPERACAO              PIC X(01).
+          03 FILLER                    PIC X(01) VALUE SPACES.
+          03 INT-DATA                  PIC 9(08).
+          03 FILLER                    PIC X(01) VALUE SPACES.
+          03 INT-HORA                  PIC 9(06).
+      *-----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-UPPERCASE   PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 ST-ERRO5      PIC X(02) VALUE "00".
+       01 ST-ERRO6      PIC X(02) VALUE "00".
+       01 W-INT-DATA8   PIC 9(08) VALUE ZEROS.
+       01 W-INT-HORA8   PIC 9(08) VALUE ZEROS.
+
+
+       01 DFOR-ESTADO            PIC X(15) VALUE SPACES.
+       01 DFOR-TIPOCLIENTE       PIC X(20) VALUE SPACES.
+
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *----------VALIDACAO DE CPF/CNPJ (DIGITO VERIFICADOR)---------
+       01 W-CPF-VALIDO     PIC X(01) VALUE "N".
+       01 W-CPF-IGUAIS     PIC X(01) VALUE "S".
+       01 W-CPF-X          PIC 9(11) VALUE ZEROS.
+       01 W-CPF-R REDEFINES W-CPF-X.
+          03 W-CPF-D OCCURS 11 TIMES PIC 9(01).
+       01 W-CPF-SOMA       PIC 9(04) VALUE ZEROS.
+       01 W-CPF-QUOC       PIC 9(04) VALUE ZEROS.
+       01 W-CPF-RESTO      PIC 9(04) VALUE ZEROS.
+       01 W-CPF-PESO       PIC 9(02) VALUE ZEROS.
+       01 W-CPF-DV1        PIC 9(01) VALUE ZEROS.
+       01 W-CPF-DV2        PIC 9(01) VALUE ZEROS.
+       01 W-CPF-IDX        PIC 9(02) VALUE ZEROS.
+
+       01 W-CNPJ-VALIDO    PIC X(01) VALUE "N".
+       01 W-CNPJ-IGUAIS    PIC X(01) VALUE "S".
+       01 W-CNPJ-X         PIC 9(14) VALUE ZEROS.
+       01 W-CNPJ-R REDEFINES W-CNPJ-X.
+          03 W-CNPJ-D OCCURS 14 TIMES PIC 9(01).
+       01 W-CNPJ-SOMA      PIC 9(04) VALUE ZEROS.
+       01 W-CNPJ-QUOC      PIC 9(04) VALUE ZEROS.
+       01 W-CNPJ-RESTO     PIC 9(04) VALUE ZEROS.
+       01 W-CNPJ-PESO      PIC 9(02) VALUE ZEROS.
+       01 W-CNPJ-DV1       PIC 9(01) VALUE ZEROS.
+       01 W-CNPJ-DV2       PIC 9(01) VALUE ZEROS.
+       01 W-CNPJ-IDX       PIC 9(02) VALUE ZEROS.
+
+      *----------VALIDACAO DE CPF/CNPJ DUPLICADO---------------------
+       01 W-DUP-CODIGO     PIC 9(06) VALUE ZEROS.
+       01 W-SAVE-CODIGO    PIC 9(06) VALUE ZEROS.
+       01 WS-REGFOR-SAVE   PIC X(302) VALUE SPACES.
+
+      *----------TRILHA DE AUDITORIA (INCLUSAO/ALTERACAO/EXCLUSAO)---
+       01 W-REGFOR-SNAP.
+          03 WS-TIPOCLIENTE    PIC X(01).
+          03 WS-CPF            PIC 9(11).
+          03 WS-CNPJ           PIC 9(14).
+          03 WS-NOME           PIC X(30).
+          03 WS-APELIDO        PIC X(30).
+          03 WS-CEP            PIC 9(08).
+          03 WS-LOGRADOURO     PIC X(24).
+          03 WS-NUMERO         PIC X(11).
+          03 WS-COMPLEMENTO    PIC X(24).
+          03 WS-BAIRRO         PIC X(40).
+          03 WS-CIDADE         PIC X(24).
+          03 WS-ESTADO         PIC X(02).
+          03 WS-TELEFONE       PIC 9(11).
+          03 WS-EMAIL          PIC X(33).
+          03 WS-CONTATO        PIC X(32).
+          03 WS-SITUACAO       PIC X(01).
+
+       01 W-AUD-OPERACAO       PIC X(01) VALUE SPACES.
+       01 W-OPERADOR           PIC X(08) VALUE SPACES.
+       01 W-AUD-DATA8          PIC 9(08) VALUE ZEROS.
+       01 W-AUD-HORA8          PIC 9(08) VALUE ZEROS.
+
+      *----------PESQUISA DE FORNECEDOR POR NOME---------------------
+       01 W-NOME-PESQ          PIC X(30) VALUE SPACES.
+       01 W-NOME-PESQ-LEN      PIC 9(02) VALUE ZEROS.
+       01 W-QTD-ACHADOS        PIC 9(02) VALUE ZEROS.
+       01 W-LINPESQ            PIC 9(02) VALUE ZEROS.
+       01 W-FIM-PESQ           PIC X(01) VALUE "N".
+
+      *----------CONTATOS E ENDERECOS DE ENTREGA----------------------
+       01 W-CTT-PROXSEQ        PIC 9(02) VALUE ZEROS.
+       01 W-CTT-LINLST         PIC 9(02) VALUE ZEROS.
+       01 W-CTT-FIMLST         PIC X(01) VALUE "N".
+       01 W-CTT-TEMREG         PIC X(01) VALUE "N".
+       01 W-CTT-MODO           PIC X(01) VALUE "I".
+       01 W-CTT-SEQ-SEL        PIC 9(02) VALUE ZEROS.
+       01 DCTT-TIPO            PIC X(16) VALUE SPACES.
+
+      *--------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELANOVA.
+        05  LINE 01  COLUMN 01
+               VALUE  "|-Cadastro de C".
+           05  LINE 01  COLUMN 41
+               VALUE  "liente -|".
+           05  LINE 02  COLUMN 01
+               VALUE  "|".
+           05  LINE 02  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 03  COLUMN 01
+               VALUE  "|Dados Pessoais|".
+
+           05  LINE 04  COLUMN 01
+               VALUE  "|  Informe o Tipo de Cliente :  -".
+           05  LINE 04  COLUMN 41
+               VALUE  "              Codigo:                  |".
+           05  LINE 05  COLUMN 01
+               VALUE  "|  CPF/CNPJ                  :".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 06  COLUMN 01
+               VALUE  "|  CNPJ                      :".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 07  COLUMN 01
+               VALUE  "|  Nome/Razao Social         :".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 08  COLUMN 01
+               VALUE  "|  Apelido                   :".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 09  COLUMN 01
+               VALUE  "|Endere".
+           05  LINE 09  COLUMN 41
+               VALUE  "co|".
+           05  LINE 10  COLUMN 01
+               VALUE  "|  CEP    :                           Lo".
+           05  LINE 10  COLUMN 41
+               VALUE  "gradouro  :                            |".
+           05  LINE 11  COLUMN 01
+               VALUE  "|  Numero :                           Co".
+           05  LINE 11  COLUMN 41
+               VALUE  "mplemento :                            |".
+           05  LINE 12  COLUMN 01
+               VALUE  "|  Bairro :".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 13  COLUMN 01
+               VALUE  "|  Cidade :                           Es".
+           05  LINE 13  COLUMN 41
+               VALUE  "tado      :   -                        |".
+           05  LINE 14  COLUMN 01
+               VALUE  "|Contat".
+           05  LINE 14  COLUMN 41
+               VALUE  "o|".
+           05  LINE 15  COLUMN 01
+               VALUE  "|  Telefone :                         E-".
+           05  LINE 15  COLUMN 41
+               VALUE  "mail :                                 |".
+           05  LINE 16  COLUMN 01
+               VALUE  "|  Contato  :".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 17  COLUMN 01
+               VALUE  "|---------------------------------------".
+           05  LINE 17  COLUMN 41
+               VALUE  "---------------------------------------|".
+           05  LINE 18  COLUMN 01
+               VALUE  "| Notificacoes :".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 19  COLUMN 01
+               VALUE  "|---------------------------------------".
+           05  LINE 19  COLUMN 41
+               VALUE  "---------------------------------------|".
+           05  LINE 20  COLUMN 01
+               VALUE  "|Inform".
+           05  LINE 20  COLUMN 41
+               VALUE  "acoes                                  |".
+           05  LINE 21  COLUMN 01
+               VALUE  "|".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 22  COLUMN 01
+               VALUE  "|".
+           05  LINE 22  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 23  COLUMN 01
+               VALUE  "|".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 24  COLUMN 01
+               VALUE  "|---------------------------------------".
+           05  LINE 24  COLUMN 41
+               VALUE  "---------------------------------------|".
+           05  TFOR-TIPOCLIENTE
+               LINE 04  COLUMN 32  PIC X(01)
+               USING  FOR-TIPOCLIENTE.
+           05  TDTIPOCLIENTE
+               LINE 04  COLUMN 34  PIC X(20)
+               USING  DFOR-TIPOCLIENTE.
+           05  TFOR-CODIGO
+               LINE 04  COLUMN 62  PIC 9(11)
+               USING  FOR-CODIGO.
+           05  TFOR-CPF
+               LINE 05  COLUMN 32  PIC 999.999.999.99
+               USING  FOR-CPF.
+           05  TFOR-CNPJ
+               LINE 06  COLUMN 32  PIC 999.999.999.999.99
+               USING  FOR-CNPJ.
+           05  TFOR-NOME
+               LINE 07  COLUMN 32  PIC X(30)
+               USING  FOR-NOME.
+           05  TFOR-APELIDO
+               LINE 08  COLUMN 32  PIC X(30)
+               USING  FOR-APELIDO.
+           05  TFOR-CEP
+               LINE 10  COLUMN 13  PIC 99999.999
+               USING  FOR-CEP.
+           05  TFOR-LOGRADOURO
+               LINE 10  COLUMN 52  PIC X(24)
+               USING  CEP-LOGRA.
+           05  TFOR-NUMERO
+               LINE 11  COLUMN 13  PIC X(11)
+               USING  FOR-NUMERO.
+           05  TFOR-COMPLEMENTO
+               LINE 11  COLUMN 52  PIC X(24)
+               USING  FOR-COMPLEMENTO.
+           05  TFOR-BAIRRO
+               LINE 12  COLUMN 13  PIC X(40)
+               USING  CEP-BAIRRO.
+           05  TFOR-CIDADE
+               LINE 13  COLUMN 13  PIC X(24)
+               USING  CEP-CIDADE.
+           05  TFOR-ESTADO
+               LINE 13  COLUMN 53  PIC X(02)
+               USING  CEP-UF.
+           05  TDCLI-ESTADO
+               LINE 13  COLUMN 56  PIC X(15)
+               USING  DFOR-ESTADO.
+           05  TFOR-TELEFONE
+               LINE 15  COLUMN 15  PIC 9(11)
+               USING  FOR-TELEFONE.
+           05  TFOR-EMAIL
+               LINE 15  COLUMN 47  PIC X(33)
+               USING  FOR-EMAIL.
+           05  TFOR-CONTATO
+               LINE 16  COLUMN 15  PIC X(32)
+               USING  FOR-CONTATO.
+
+
+
+        01  TELALIMPAR.
+           05  LINE 19  COLUMN 01
+               VALUE  "                                              ".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                              ".
+           05  LINE 20  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                               ".
+           05  LINE 21  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                              ".
+           05  LINE 22  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 22  COLUMN 41
+               VALUE  "                                               ".
+           05  LINE 23  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                               ".
+           05  LINE 24  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 24  COLUMN 41
+               VALUE  "                                               ".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+      *-------------ABERTURA DO ARQUIVO -------------------
+       R0.    OPEN I-O ARQFOR
+           IF ST-ERRO NOT = "00"
+
+
+            IF ST-ERRO = "30"
+              OPEN OUTPUT ARQFOR
+              MOVE "CRIANDO ARQUIVO CADASTRO DE FUNCIONARIOS " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQFOR
+              GO TO INICIO
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO CDAMIGOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       R0A.
+           OPEN INPUT ARQCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN I-O ARQAUD
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                OPEN OUTPUT ARQAUD
+                MOVE "CRIANDO ARQUIVO DE AUDITORIA DE FORNECEDOR " TO
+                MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                CLOSE ARQAUD
+                GO TO R0B
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           ACCEPT W-OPERADOR FROM ENVIRONMENT "USER"
+           IF W-OPERADOR = SPACES
+              ACCEPT W-OPERADOR FROM ENVIRONMENT "USERNAME".
+
+       R0C.
+           OPEN I-O ARQCTT
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                OPEN OUTPUT ARQCTT
+                MOVE "CRIANDO ARQUIVO DE CONTATOS DE FORNECEDOR " TO
+                MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                CLOSE ARQCTT
+                GO TO R0C
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONTATOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0D.
+           OPEN I-O ARQBAN
+           IF ST-ERRO5 NOT = "00"
+              IF ST-ERRO5 = "30"
+                OPEN OUTPUT ARQBAN
+                MOVE "CRIANDO ARQUIVO DE DADOS BANCARIOS " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                CLOSE ARQBAN
+                GO TO R0D
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO BANCARIO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0E.
+           OPEN EXTEND ARQINT
+           IF ST-ERRO6 NOT = "00"
+              IF ST-ERRO6 = "05" OR "35"
+                OPEN OUTPUT ARQINT
+                CLOSE ARQINT
+                OPEN EXTEND ARQINT
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO DE INTERCAMBIO" TO
+                MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *------------- INICIALIZACAO DAS VARIAVEIS------------
+       R1.
+           MOVE SPACES TO
+           DFOR-TIPOCLIENTE DFOR-ESTADO FOR-TIPOCLIENTE
+           FOR-NOME FOR-APELIDO FOR-LOGRADOURO FOR-NUMERO
+           FOR-COMPLEMENTO FOR-BAIRRO FOR-CIDADE FOR-ESTADO
+           FOR-EMAIL FOR-CONTATO.
+           MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+
+           MOVE ZEROS TO FOR-CODIGO FOR-CPF FOR-CNPJ FOR-CEP
+           FOR-TELEFONE
+           MOVE ZEROS TO W-SEL
+           MOVE "A" TO FOR-SITUACAO
+      *-------------VISUALIZACAO DA TELA ------------------
+
+           DISPLAY TELANOVA.
+      *----------ENTRADA DE DADOS---------------
+
+       R2.
+
+           ACCEPT TFOR-TIPOCLIENTE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R7.
+       R2A.
+           IF FOR-TIPOCLIENTE = "f" OR "F"
+              MOVE "Pessoa Fisica" TO DFOR-TIPOCLIENTE
+              MOVE "F" TO FOR-TIPOCLIENTE
+           ELSE
+            IF FOR-TIPOCLIENTE = "J" OR "j"
+              MOVE "Pessoa Juridica" TO DFOR-TIPOCLIENTE
+              MOVE "J" TO FOR-TIPOCLIENTE
+
+             ELSE
+              MOVE "F - Pessoa Fisica : J - Pessoa Juridica" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+           DISPLAY TDTIPOCLIENTE.
+           DISPLAY TELALIMPAR.
+           DISPLAY TELANOVA.
+
+
+
+       R3-MENU.
+           DISPLAY (20, 18)
+                "C=BUSCAR POR CODIGO | N=BUSCAR POR NOME : ".
+           ACCEPT  (20, 62) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  CLOSE ARQFOR ARQCEP ARQAUD ARQCTT ARQBAN ARQINT
+                  STOP RUN.
+           IF W-OPCAO = "N" OR "n"
+              DISPLAY TELALIMPAR
+              GO TO PESQ-NOME.
+           IF W-OPCAO NOT = "C" AND "c"
+              GO TO R3-MENU.
+           DISPLAY TELALIMPAR.
+           GO TO R3.
+      *------------- PESQUISA DE FORNECEDOR POR NOME ---------------
+       PESQ-NOME.
+           MOVE SPACES TO W-NOME-PESQ
+           DISPLAY (20, 18) "DIGITE NOME OU PARTE DO NOME : ".
+           ACCEPT  (20, 50) W-NOME-PESQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              DISPLAY TELALIMPAR
+              GO TO R3-MENU.
+           IF W-NOME-PESQ = SPACES
+              DISPLAY TELALIMPAR
+              GO TO R3-MENU.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (W-NOME-PESQ))
+                                               TO W-NOME-PESQ-LEN
+           MOVE SPACES TO FOR-NOME
+           MOVE W-NOME-PESQ TO FOR-NOME
+           START ARQFOR KEY IS NOT LESS FOR-NOME
+           IF ST-ERRO NOT = "00"
+              MOVE "*** NENHUM FORNECEDOR ENCONTRADO COM ESSE NOME ***"
+                                                             TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY TELALIMPAR
+              GO TO R3-MENU.
+           MOVE ZEROS TO W-QTD-ACHADOS
+           MOVE "N" TO W-FIM-PESQ
+           MOVE 19 TO W-LINPESQ
+           DISPLAY (18, 18) "CODIGO  NOME                     SITUACAO".
+       PESQ-NOME-LOOP.
+           READ ARQFOR NEXT RECORD
+              AT END
+                 MOVE "Y" TO W-FIM-PESQ
+              NOT AT END
+                 IF FOR-NOME (1:W-NOME-PESQ-LEN)
+                         NOT = W-NOME-PESQ (1:W-NOME-PESQ-LEN)
+                    MOVE "Y" TO W-FIM-PESQ
+                 ELSE
+                    ADD 1 TO W-QTD-ACHADOS
+                    DISPLAY (W-LINPESQ, 18) FOR-CODIGO
+                    DISPLAY (W-LINPESQ, 27) FOR-NOME
+                    IF FOR-SITUACAO = "I"
+                       DISPLAY (W-LINPESQ, 59) "INATIVO"
+                    ELSE
+                       DISPLAY (W-LINPESQ, 59) "ATIVO"
+                    END-IF
+                    ADD 1 TO W-LINPESQ
+                    IF W-LINPESQ > 23 OR W-QTD-ACHADOS >= 5
+                       MOVE "Y" TO W-FIM-PESQ
+                    END-IF
+                 END-IF
+           END-READ
+           IF W-FIM-PESQ = "N"
+              GO TO PESQ-NOME-LOOP.
+           IF W-QTD-ACHADOS = 0
+              MOVE "*** NENHUM FORNECEDOR ENCONTRADO COM ESSE NOME ***"
+                                                             TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY TELALIMPAR
+              GO TO R3-MENU.
+           DISPLAY (24, 18) "INFORME O CODIGO DESEJADO E TECLE ENTER".
+           GO TO R3.
+       R3.
+           ACCEPT TFOR-CODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                  CLOSE ARQFOR ARQCEP ARQAUD ARQCTT ARQBAN ARQINT
+                  STOP RUN.
+           IF FOR-CODIGO = SPACES
+              MOVE "*** CODIGO NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       LER-ARQFOR.
+           READ ARQFOR
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE FOR-TIPOCLIENTE TO WS-TIPOCLIENTE
+                MOVE FOR-CPF         TO WS-CPF
+                MOVE FOR-CNPJ        TO WS-CNPJ
+                MOVE FOR-NOME        TO WS-NOME
+                MOVE FOR-APELIDO     TO WS-APELIDO
+                MOVE FOR-CEP         TO WS-CEP
+                MOVE FOR-LOGRADOURO  TO WS-LOGRADOURO
+                MOVE FOR-NUMERO      TO WS-NUMERO
+                MOVE FOR-COMPLEMENTO TO WS-COMPLEMENTO
+                MOVE FOR-BAIRRO      TO WS-BAIRRO
+                MOVE FOR-CIDADE      TO WS-CIDADE
+                MOVE FOR-ESTADO      TO WS-ESTADO
+                MOVE FOR-TELEFONE    TO WS-TELEFONE
+                MOVE FOR-EMAIL       TO WS-EMAIL
+                MOVE FOR-CONTATO     TO WS-CONTATO
+                MOVE FOR-SITUACAO    TO WS-SITUACAO
+                PERFORM R7A
+
+                DISPLAY TELANOVA
+                IF FOR-SITUACAO = "I"
+                   MOVE "*** FORNECEDOR INATIVO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ACE-001I
+                END-IF
+                MOVE "*** CLIENTE JA CADASTRAD0 ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                IF W-SEL = 1
+                   GO TO R4
+                END-IF
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** CLIENTE NAO CADASTRAD0 ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R4.
+           IF FOR-TIPOCLIENTE = "J"
+              GO TO R4-CNPJ.
+       R4-CPF.
+           ACCEPT TFOR-CPF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF FOR-CPF = ZEROS
+              MOVE "CPF NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           PERFORM VALIDA-CPF THRU VALIDA-CPF-FIM
+           IF W-CPF-VALIDO = "N"
+              MOVE "*** CPF INVALIDO - DIGITO VERIFICADOR ERRADO ***"
+                                                             TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           PERFORM VERIF-CPF-DUPL THRU VERIF-CPF-DUPL-FIM
+           IF W-DUP-CODIGO NOT = ZEROS
+              MOVE "*** CPF JA CADASTRADO SOB OUTRO CODIGO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           MOVE ZEROS TO FOR-CNPJ
+           GO TO R5.
+       R4-CNPJ.
+           ACCEPT TFOR-CNPJ.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF FOR-CNPJ = ZEROS
+              MOVE "CNPJ NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-FIM
+           IF W-CNPJ-VALIDO = "N"
+              MOVE "*** CNPJ INVALIDO - DIGITO VERIFICADOR ERRADO ***"
+                                                             TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           PERFORM VERIF-CNPJ-DUPL THRU VERIF-CNPJ-DUPL-FIM
+           IF W-DUP-CODIGO NOT = ZEROS
+              MOVE "*** CNPJ JA CADASTRADO SOB OUTRO CODIGO ***" TO
+              MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           MOVE ZEROS TO FOR-CPF
+
+       R5.
+           ACCEPT TFOR-NOME.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF FOR-NOME = SPACES
+              MOVE "NOME NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R6.
+           ACCEPT TFOR-APELIDO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF FOR-APELIDO = SPACES
+              MOVE " *** APELIDO NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R7.
+           ACCEPT TFOR-CEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELANOVA
+                   GO TO R7.
+           IF FOR-CEP = 0
+                 MOVE "*** CEP NÃO INFORMADO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R8.
+       R7A.
+           MOVE FOR-CEP TO CEP-NUMCEP.
+           READ ARQCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R8
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE CEP-LOGRA  TO FOR-LOGRADOURO
+                MOVE CEP-BAIRRO TO FOR-BAIRRO
+                MOVE CEP-CIDADE TO FOR-CIDADE
+                MOVE CEP-UF     TO FOR-ESTADO
+                DISPLAY TELANOVA.
+
+
+
+
+       R8.
+           ACCEPT TFOR-NUMERO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R7.
+           IF FOR-NUMERO = SPACES
+              MOVE " *** NUMERO NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+       R9.
+           ACCEPT TFOR-COMPLEMENTO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R7.
+           IF FOR-COMPLEMENTO = SPACES
+            MOVE " *** COMPLEMENTO NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9.
+
+       R10.
+           ACCEPT TFOR-TELEFONE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R9.
+           IF FOR-TELEFONE = SPACES
+            MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R10.
+       R11.
+           ACCEPT TFOR-EMAIL.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R10.
+           IF FOR-EMAIL = SPACES
+            MOVE " *** TELEFONE NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R11.
+       R12.
+           ACCEPT TFOR-CONTATO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R11.
+           IF FOR-CONTATO = SPACES
+            MOVE " *** CONTATO NAO PODE FICAR EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R12.
+
+           IF W-SEL = 1
+            GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (18, 30) "DESEJA SALVAR (S/N) : ".
+                ACCEPT (18, 55) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFOR
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO W-AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                      PERFORM GRAVA-INTERCAMBIO THRU
+                              GRAVA-INTERCAMBIO-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* CLIENTE JA EXISTE,DADOS NAO GRAVADOS *" TO
+                  MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (21, 18)
+                 "N=NOVO|A=ALTERAR|E=EXCLUIR|T=CONTATOS|B=BANCO|S=SAIR:"
+                ACCEPT (21, 74) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "T"
+                    AND W-OPCAO NOT = "B" AND W-OPCAO NOT = "S"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (21, 18) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3-MENU
+                ELSE
+                   IF W-OPCAO = "T"
+                      GO TO CTT-MENU
+                ELSE
+                   IF W-OPCAO = "B"
+                      GO TO BAN-MENU
+                ELSE
+                   IF W-OPCAO = "S"
+                      MOVE 1 TO W-SEL
+                      GO TO ROT-FIM.
+      *
+       EXC-OPC.
+                DISPLAY (18, 30) "DESEJA EXCLUIR   (S/N) : ".
+                ACCEPT (18, 55) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE "I" TO FOR-SITUACAO
+                REWRITE REGFOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "E" TO W-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                   MOVE "*** REGISTRO FORNECEDOR INATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE REATIVACAO DE FORNECEDOR     *
+      *****************************************
+      *
+       ACE-001I.
+                DISPLAY (21, 18)
+                     "R=REATIVAR FORNECEDOR | S=SAIR            :".
+                ACCEPT (21, 63) W-OPCAO
+                IF W-OPCAO NOT = "R" AND W-OPCAO NOT = "S"
+                    GO TO ACE-001I.
+                MOVE SPACES TO MENS
+                DISPLAY (21, 18) MENS
+                IF W-OPCAO = "S"
+                   GO TO R1.
+       REAT-OPC.
+                DISPLAY (18, 30) "DESEJA REATIVAR  (S/N) : ".
+                ACCEPT (18, 55) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FORNECEDOR NAO REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REAT-OPC.
+       REAT-RW1.
+                MOVE "A" TO FOR-SITUACAO
+                REWRITE REGFOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "R" TO W-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                   MOVE "*** FORNECEDOR REATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA REATIVACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * CONTATOS E ENDERECOS DE ENTREGA        *
+      *****************************************
+      *
+       CTT-MENU.
+                DISPLAY TELALIMPAR
+                MOVE "N" TO W-CTT-FIMLST
+                MOVE "N" TO W-CTT-TEMREG
+                MOVE "I" TO W-CTT-MODO
+                MOVE 19 TO W-CTT-LINLST
+                MOVE ZEROS TO W-CTT-PROXSEQ
+                DISPLAY (18, 18) "SEQ TIPO        NOME                ".
+                MOVE FOR-CODIGO TO CTT-CODIGO
+                MOVE ZEROS      TO CTT-SEQ
+                START ARQCTT KEY IS NOT LESS CTT-CHAVE
+                IF ST-ERRO4 NOT = "00"
+                   MOVE "Y" TO W-CTT-FIMLST.
+       CTT-MENU-LOOP.
+                IF W-CTT-FIMLST = "N"
+                   READ ARQCTT NEXT RECORD
+                      AT END
+                         MOVE "Y" TO W-CTT-FIMLST
+                      NOT AT END
+                         IF CTT-CODIGO NOT = FOR-CODIGO
+                            MOVE "Y" TO W-CTT-FIMLST
+                         ELSE
+                            MOVE "S" TO W-CTT-TEMREG
+                            IF CTT-SEQ >= W-CTT-PROXSEQ
+                               MOVE CTT-SEQ TO W-CTT-PROXSEQ
+                               ADD 1 TO W-CTT-PROXSEQ
+                            END-IF
+                            IF CTT-TIPO = "E"
+                               MOVE "ENDER. ENTREGA" TO DCTT-TIPO
+                            ELSE
+                               MOVE "CONTATO"        TO DCTT-TIPO
+                            END-IF
+                            DISPLAY (W-CTT-LINLST, 18) CTT-SEQ
+                            DISPLAY (W-CTT-LINLST, 22) DCTT-TIPO
+                            DISPLAY (W-CTT-LINLST, 38) CTT-NOME
+                            ADD 1 TO W-CTT-LINLST
+                            IF W-CTT-LINLST > 23
+                               MOVE "Y" TO W-CTT-FIMLST
+                            END-IF
+                         END-IF
+                   END-READ
+                   GO TO CTT-MENU-LOOP.
+                IF W-CTT-TEMREG = "N"
+                   DISPLAY (19, 18) "(NENHUM CONTATO CADASTRADO)".
+       CTT-OPC.
+                DISPLAY (24, 18)
+                     "I=INCLUIR | A=ALTERAR | E=EXCLUIR | V=VOLTAR :".
+                ACCEPT  (24, 66) W-OPCAO
+                IF W-OPCAO NOT = "I" AND W-OPCAO NOT = "A"
+                   AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "V"
+                   GO TO CTT-OPC.
+                IF W-OPCAO = "V"
+                   DISPLAY TELALIMPAR
+                   DISPLAY TELANOVA
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 18) MENS.
+                IF W-OPCAO = "I"
+                   MOVE "I" TO W-CTT-MODO
+                   GO TO CTT-TIPO-ENT.
+                IF W-OPCAO = "A"
+                   MOVE "A" TO W-CTT-MODO
+                ELSE
+                   MOVE "E" TO W-CTT-MODO.
+       CTT-SEQ-ENT.
+                DISPLAY (24, 18) "SEQ PARA ALTERAR/EXCLUIR :".
+                ACCEPT  (24, 45) W-CTT-SEQ-SEL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   MOVE SPACES TO MENS
+                   DISPLAY (24, 18) MENS
+                   GO TO CTT-OPC.
+                MOVE FOR-CODIGO    TO CTT-CODIGO
+                MOVE W-CTT-SEQ-SEL TO CTT-SEQ
+                READ ARQCTT
+                IF ST-ERRO4 NOT = "00"
+                   MOVE "*** SEQ NAO ENCONTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CTT-SEQ-ENT.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 18) MENS
+                IF W-CTT-MODO = "E"
+                   GO TO CTT-EXC-OPC.
+       CTT-ALT-SHOW.
+                DISPLAY (19, 18) "TIPO(C=CONTATO/E=ENDERECO ENTREGA):"
+                DISPLAY (19, 55) CTT-TIPO
+                DISPLAY (20, 18) "NOME/DESCRICAO :"
+                DISPLAY (20, 35) CTT-NOME
+                DISPLAY (21, 18) "TELEFONE :"
+                DISPLAY (21, 29) CTT-TELEFONE
+                DISPLAY (22, 18) "E-MAIL :"
+                DISPLAY (22, 27) CTT-EMAIL.
+       CTT-TIPO-ENT.
+                DISPLAY (19, 18) "TIPO(C=CONTATO/E=ENDERECO ENTREGA):".
+                ACCEPT  (19, 55) CTT-TIPO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   DISPLAY TELALIMPAR
+                   DISPLAY TELANOVA
+                   GO TO ACE-001.
+                IF CTT-TIPO NOT = "C" AND CTT-TIPO NOT = "c"
+                   AND CTT-TIPO NOT = "E" AND CTT-TIPO NOT = "e"
+                   GO TO CTT-TIPO-ENT.
+                IF CTT-TIPO = "c"
+                   MOVE "C" TO CTT-TIPO.
+                IF CTT-TIPO = "e"
+                   MOVE "E" TO CTT-TIPO.
+       CTT-NOME-ENT.
+                DISPLAY (20, 18) "NOME/DESCRICAO :".
+                ACCEPT  (20, 35) CTT-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO CTT-TIPO-ENT.
+                IF CTT-NOME = SPACES
+                   MOVE "*** NOME NAO PODE FICAR EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CTT-NOME-ENT.
+       CTT-TEL-ENT.
+                DISPLAY (21, 18) "TELEFONE :".
+                ACCEPT  (21, 29) CTT-TELEFONE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO CTT-NOME-ENT.
+       CTT-EMAIL-ENT.
+                DISPLAY (22, 18) "E-MAIL :".
+                ACCEPT  (22, 27) CTT-EMAIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO CTT-TEL-ENT.
+                MOVE SPACES TO CTT-LOGRADOURO CTT-NUMERO
+                      CTT-COMPLEMENTO CTT-BAIRRO CTT-CIDADE CTT-ESTADO
+                MOVE ZEROS TO CTT-CEP
+                IF CTT-TIPO = "E"
+                   GO TO CTT-ENDERECO-ENT.
+                GO TO CTT-CONFIRM.
+       CTT-ENDERECO-ENT.
+                DISPLAY TELALIMPAR.
+       CTT-CEP-ENT.
+                DISPLAY (19, 18) "CEP DO ENDERECO DE ENTREGA :".
+                ACCEPT  (19, 47) CTT-CEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO CTT-EMAIL-ENT.
+                IF CTT-CEP = ZEROS
+                   MOVE "*** CEP NAO PODE FICAR EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CTT-CEP-ENT.
+                MOVE CTT-CEP TO CEP-NUMCEP
+                READ ARQCEP
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CTT-CEP-ENT.
+                MOVE CEP-LOGRA  TO CTT-LOGRADOURO
+                MOVE CEP-BAIRRO TO CTT-BAIRRO
+                MOVE CEP-CIDADE TO CTT-CIDADE
+                MOVE CEP-UF     TO CTT-ESTADO
+                DISPLAY (20, 18) "LOGRADOURO :"
+                DISPLAY (20, 31) CTT-LOGRADOURO
+                DISPLAY (21, 18) "BAIRRO/CIDADE/UF :"
+                DISPLAY (21, 37) CTT-BAIRRO.
+       CTT-NUMERO-ENT.
+                DISPLAY (22, 18) "NUMERO :".
+                ACCEPT  (22, 27) CTT-NUMERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO CTT-CEP-ENT.
+       CTT-COMPLEMENTO-ENT.
+                DISPLAY (23, 18) "COMPLEMENTO :".
+                ACCEPT  (23, 32) CTT-COMPLEMENTO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO CTT-NUMERO-ENT.
+       CTT-CONFIRM.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 18) "DESEJA SALVAR (S/N) : ".
+                ACCEPT  (24, 43) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   MOVE "*** CONTATO/ENDERECO NAO GRAVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELALIMPAR
+                   GO TO CTT-MENU.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** CONTATO/ENDERECO NAO GRAVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELALIMPAR
+                   GO TO CTT-MENU.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CTT-CONFIRM.
+       CTT-WR1.
+                IF W-CTT-MODO = "I"
+                   MOVE FOR-CODIGO     TO CTT-CODIGO
+                   MOVE W-CTT-PROXSEQ  TO CTT-SEQ
+                   WRITE REGCTT
+                ELSE
+                   REWRITE REGCTT
+                END-IF
+                IF ST-ERRO4 = "00" OR "02"
+                   MOVE "*** CONTATO/ENDERECO GRAVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELALIMPAR
+                   GO TO CTT-MENU.
+                MOVE "ERRO NA GRAVACAO DO CONTATO/ENDERECO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *---------[ EXCLUSAO DE CONTATO/ENDERECO DE ENTREGA ]-----------
+       CTT-EXC-OPC.
+                DISPLAY (19, 18) "NOME/DESCRICAO :"
+                DISPLAY (19, 35) CTT-NOME
+                DISPLAY (20, 18) "DESEJA EXCLUIR   (S/N) : ".
+                ACCEPT  (20, 44) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** CONTATO/ENDERECO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELALIMPAR
+                   GO TO CTT-MENU.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CTT-EXC-OPC.
+       CTT-DL1.
+                DELETE ARQCTT
+                IF ST-ERRO4 = "00"
+                   MOVE "*** CONTATO/ENDERECO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELALIMPAR
+                   GO TO CTT-MENU.
+                MOVE "ERRO NA EXCLUSAO DO CONTATO/ENDERECO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * DADOS BANCARIOS DO FORNECEDOR          *
+      *****************************************
+      *
+       BAN-MENU.
+                DISPLAY TELALIMPAR
+                MOVE FOR-CODIGO TO BAN-CODIGO
+                READ ARQBAN
+                IF ST-ERRO5 = "23"
+                   MOVE SPACES TO BAN-BANCO BAN-AGENCIA BAN-CONTA
+                         BAN-TIPOCONTA BAN-PIX.
+                DISPLAY (19, 18) "BANCO          :".
+                DISPLAY (19, 35) BAN-BANCO
+                DISPLAY (20, 18) "AGENCIA        :".
+                DISPLAY (20, 35) BAN-AGENCIA
+                DISPLAY (21, 18) "CONTA          :".
+                DISPLAY (21, 35) BAN-CONTA
+                DISPLAY (22, 18) "TIPO(C/P)      :".
+                DISPLAY (22, 35) BAN-TIPOCONTA
+                DISPLAY (23, 18) "CHAVE PIX      :".
+                DISPLAY (23, 35) BAN-PIX.
+       BAN-OPC.
+                DISPLAY (24, 18) "A=ALTERAR | V=VOLTAR :".
+                ACCEPT  (24, 41) W-OPCAO
+                IF W-OPCAO NOT = "A" AND W-OPCAO NOT = "V"
+                   GO TO BAN-OPC.
+                IF W-OPCAO = "V"
+                   DISPLAY TELALIMPAR
+                   DISPLAY TELANOVA
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 18) MENS.
+       BAN-BANCO-ENT.
+                DISPLAY (19, 18) "BANCO          :".
+                ACCEPT  (19, 35) BAN-BANCO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   DISPLAY TELALIMPAR
+                   DISPLAY TELANOVA
+                   GO TO ACE-001.
+       BAN-AGENCIA-ENT.
+                DISPLAY (20, 18) "AGENCIA        :".
+                ACCEPT  (20, 35) BAN-AGENCIA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO BAN-BANCO-ENT.
+       BAN-CONTA-ENT.
+                DISPLAY (21, 18) "CONTA          :".
+                ACCEPT  (21, 35) BAN-CONTA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO BAN-AGENCIA-ENT.
+       BAN-TIPOCONTA-ENT.
+                DISPLAY (22, 18) "TIPO(C/P)      :".
+                ACCEPT  (22, 35) BAN-TIPOCONTA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO BAN-CONTA-ENT.
+                IF BAN-TIPOCONTA NOT = "C" AND BAN-TIPOCONTA NOT = "P"
+                   GO TO BAN-TIPOCONTA-ENT.
+       BAN-PIX-ENT.
+                DISPLAY (23, 18) "CHAVE PIX      :".
+                ACCEPT  (23, 35) BAN-PIX
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO BAN-TIPOCONTA-ENT.
+       BAN-CONFIRM.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 18) "DESEJA SALVAR (S/N) : ".
+                ACCEPT  (24, 43) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   MOVE "*** DADOS BANCARIOS NAO GRAVADOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELALIMPAR
+                   DISPLAY TELANOVA
+                   GO TO ACE-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS BANCARIOS NAO GRAVADOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELALIMPAR
+                   DISPLAY TELANOVA
+                   GO TO ACE-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO BAN-CONFIRM.
+       BAN-WR1.
+                MOVE FOR-CODIGO TO BAN-CODIGO
+                IF ST-ERRO5 = "23"
+                   WRITE REGBAN
+                ELSE
+                   REWRITE REGBAN.
+                IF ST-ERRO5 = "00" OR "02"
+                   MOVE "*** DADOS BANCARIOS GRAVADOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   DISPLAY TELALIMPAR
+                   DISPLAY TELANOVA
+                   GO TO ACE-001.
+                MOVE "ERRO NA GRAVACAO DOS DADOS BANCARIOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (18, 30) "DESEJA ALTERAR  (S/N) : ".
+                ACCEPT (18, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO W-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                   PERFORM GRAVA-INTERCAMBIO THRU
+                           GRAVA-INTERCAMBIO-FIM
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+                   GO TO R1.
+                   DISPLAY TELALIMPAR.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQFOR ARQCEP ARQAUD ARQCTT ARQBAN ARQINT.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (18, 21) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (18, 21) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *--------------------------------------------------------------
+      *---------[ VALIDACAO DE CPF - DIGITO VERIFICADOR MOD 11 ]-----
+       VALIDA-CPF.
+           MOVE "S" TO W-CPF-VALIDO
+           MOVE FOR-CPF TO W-CPF-X
+           MOVE "S" TO W-CPF-IGUAIS
+           PERFORM VARYING W-CPF-IDX FROM 2 BY 1 UNTIL W-CPF-IDX > 11
+              IF W-CPF-D (W-CPF-IDX) NOT = W-CPF-D (1)
+                 MOVE "N" TO W-CPF-IGUAIS
+              END-IF
+           END-PERFORM
+           IF W-CPF-IGUAIS = "S"
+              MOVE "N" TO W-CPF-VALIDO
+              GO TO VALIDA-CPF-FIM.
+           MOVE ZEROS TO W-CPF-SOMA
+           MOVE 2 TO W-CPF-PESO
+           PERFORM VARYING W-CPF-IDX FROM 9 BY -1 UNTIL W-CPF-IDX < 1
+              COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                      (W-CPF-D (W-CPF-IDX) * W-CPF-PESO)
+              ADD 1 TO W-CPF-PESO
+              IF W-CPF-PESO > 9
+                 MOVE 2 TO W-CPF-PESO
+              END-IF
+           END-PERFORM
+           DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-QUOC
+                                  REMAINDER W-CPF-RESTO
+           IF W-CPF-RESTO < 2
+              MOVE 0 TO W-CPF-DV1
+           ELSE
+              COMPUTE W-CPF-DV1 = 11 - W-CPF-RESTO
+           END-IF
+           IF W-CPF-DV1 NOT = W-CPF-D (10)
+              MOVE "N" TO W-CPF-VALIDO
+              GO TO VALIDA-CPF-FIM.
+           MOVE ZEROS TO W-CPF-SOMA
+           MOVE 2 TO W-CPF-PESO
+           PERFORM VARYING W-CPF-IDX FROM 10 BY -1 UNTIL W-CPF-IDX < 1
+              COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                      (W-CPF-D (W-CPF-IDX) * W-CPF-PESO)
+              ADD 1 TO W-CPF-PESO
+              IF W-CPF-PESO > 9
+                 MOVE 2 TO W-CPF-PESO
+              END-IF
+           END-PERFORM
+           DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-QUOC
+                                  REMAINDER W-CPF-RESTO
+           IF W-CPF-RESTO < 2
+              MOVE 0 TO W-CPF-DV2
+           ELSE
+              COMPUTE W-CPF-DV2 = 11 - W-CPF-RESTO
+           END-IF
+           IF W-CPF-DV2 NOT = W-CPF-D (11)
+              MOVE "N" TO W-CPF-VALIDO.
+       VALIDA-CPF-FIM.
+                EXIT.
+      *--------------------------------------------------------------
+      *---------[ VALIDACAO DE CNPJ - DIGITO VERIFICADOR MOD 11 ]----
+       VALIDA-CNPJ.
+           MOVE "S" TO W-CNPJ-VALIDO
+           MOVE FOR-CNPJ TO W-CNPJ-X
+           MOVE "S" TO W-CNPJ-IGUAIS
+           PERFORM VARYING W-CNPJ-IDX FROM 2 BY 1 UNTIL W-CNPJ-IDX > 14
+              IF W-CNPJ-D (W-CNPJ-IDX) NOT = W-CNPJ-D (1)
+                 MOVE "N" TO W-CNPJ-IGUAIS
+              END-IF
+           END-PERFORM
+           IF W-CNPJ-IGUAIS = "S"
+              MOVE "N" TO W-CNPJ-VALIDO
+              GO TO VALIDA-CNPJ-FIM.
+           MOVE ZEROS TO W-CNPJ-SOMA
+           MOVE 2 TO W-CNPJ-PESO
+           PERFORM VARYING W-CNPJ-IDX FROM 12 BY -1 UNTIL W-CNPJ-IDX < 1
+              COMPUTE W-CNPJ-SOMA = W-CNPJ-SOMA +
+                      (W-CNPJ-D (W-CNPJ-IDX) * W-CNPJ-PESO)
+              ADD 1 TO W-CNPJ-PESO
+              IF W-CNPJ-PESO > 9
+                 MOVE 2 TO W-CNPJ-PESO
+              END-IF
+           END-PERFORM
+           DIVIDE W-CNPJ-SOMA BY 11 GIVING W-CNPJ-QUOC
+                                  REMAINDER W-CNPJ-RESTO
+           IF W-CNPJ-RESTO < 2
+              MOVE 0 TO W-CNPJ-DV1
+           ELSE
+              COMPUTE W-CNPJ-DV1 = 11 - W-CNPJ-RESTO
+           END-IF
+           IF W-CNPJ-DV1 NOT = W-CNPJ-D (13)
+              MOVE "N" TO W-CNPJ-VALIDO
+              GO TO VALIDA-CNPJ-FIM.
+           MOVE ZEROS TO W-CNPJ-SOMA
+           MOVE 2 TO W-CNPJ-PESO
+           PERFORM VARYING W-CNPJ-IDX FROM 13 BY -1 UNTIL W-CNPJ-IDX < 1
+              COMPUTE W-CNPJ-SOMA = W-CNPJ-SOMA +
+                      (W-CNPJ-D (W-CNPJ-IDX) * W-CNPJ-PESO)
+              ADD 1 TO W-CNPJ-PESO
+              IF W-CNPJ-PESO > 9
+                 MOVE 2 TO W-CNPJ-PESO
+              END-IF
+           END-PERFORM
+           DIVIDE W-CNPJ-SOMA BY 11 GIVING W-CNPJ-QUOC
+                                  REMAINDER W-CNPJ-RESTO
+           IF W-CNPJ-RESTO < 2
+              MOVE 0 TO W-CNPJ-DV2
+           ELSE
+              COMPUTE W-CNPJ-DV2 = 11 - W-CNPJ-RESTO
+           END-IF
+           IF W-CNPJ-DV2 NOT = W-CNPJ-D (14)
+              MOVE "N" TO W-CNPJ-VALIDO.
+       VALIDA-CNPJ-FIM.
+                EXIT.
+      *--------------------------------------------------------------
+      *---------[ VERIFICACAO DE CPF/CNPJ DUPLICADO ]----------------
+      * W-DUP-CODIGO RETORNA ZEROS SE NAO HOUVER DUPLICIDADE, OU O
+      * FOR-CODIGO DO REGISTRO QUE JA POSSUI O CPF/CNPJ INFORMADO.
+       VERIF-CPF-DUPL.
+           MOVE ZEROS TO W-DUP-CODIGO
+           MOVE FOR-CODIGO TO W-SAVE-CODIGO
+           MOVE REGFOR     TO WS-REGFOR-SAVE
+           READ ARQFOR KEY IS FOR-CPF
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 IF FOR-CODIGO NOT = W-SAVE-CODIGO
+                    MOVE FOR-CODIGO TO W-DUP-CODIGO
+                 END-IF
+           END-READ
+           MOVE WS-REGFOR-SAVE TO REGFOR.
+       VERIF-CPF-DUPL-FIM.
+                EXIT.
+      *--------------------------------------------------------------
+       VERIF-CNPJ-DUPL.
+           MOVE ZEROS TO W-DUP-CODIGO
+           MOVE FOR-CODIGO TO W-SAVE-CODIGO
+           MOVE REGFOR     TO WS-REGFOR-SAVE
+           READ ARQFOR KEY IS FOR-CNPJ
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 IF FOR-CODIGO NOT = W-SAVE-CODIGO
+                    MOVE FOR-CODIGO TO W-DUP-CODIGO
+                 END-IF
+           END-READ
+           MOVE WS-REGFOR-SAVE TO REGFOR.
+       VERIF-CNPJ-DUPL-FIM.
+                EXIT.
+      *--------------------------------------------------------------
+      *---------[ GRAVACAO DA TRILHA DE AUDITORIA ]------------------
+      * W-AUD-OPERACAO DEVE SER PREENCHIDO PELO CHAMADOR COM
+      * "I" = INCLUSAO   "A" = ALTERACAO   "E" = EXCLUSAO
+       GRAVA-AUDITORIA.
+           ACCEPT W-AUD-DATA8 FROM DATE YYYYMMDD
+           ACCEPT W-AUD-HORA8 FROM TIME
+           MOVE FOR-CODIGO    TO AUD-CODIGO
+           MOVE W-AUD-DATA8   TO AUD-DATAHORA (1:8)
+           MOVE W-AUD-HORA8   TO AUD-DATAHORA (9:8)
+           MOVE W-AUD-OPERACAO TO AUD-OPERACAO
+           MOVE W-OPERADOR     TO AUD-OPERADOR
+           MOVE WS-TIPOCLIENTE  TO AUD-A-TIPOCLIENTE
+           MOVE WS-CPF          TO AUD-A-CPF
+           MOVE WS-CNPJ         TO AUD-A-CNPJ
+           MOVE WS-NOME         TO AUD-A-NOME
+           MOVE WS-APELIDO      TO AUD-A-APELIDO
+           MOVE WS-CEP          TO AUD-A-CEP
+           MOVE WS-LOGRADOURO   TO AUD-A-LOGRADOURO
+           MOVE WS-NUMERO       TO AUD-A-NUMERO
+           MOVE WS-COMPLEMENTO  TO AUD-A-COMPLEMENTO
+           MOVE WS-BAIRRO       TO AUD-A-BAIRRO
+           MOVE WS-CIDADE       TO AUD-A-CIDADE
+           MOVE WS-ESTADO       TO AUD-A-ESTADO
+           MOVE WS-TELEFONE     TO AUD-A-TELEFONE
+           MOVE WS-EMAIL        TO AUD-A-EMAIL
+           MOVE WS-CONTATO      TO AUD-A-CONTATO
+           MOVE WS-SITUACAO     TO AUD-A-SITUACAO
+              MOVE FOR-TIPOCLIENTE TO AUD-D-TIPOCLIENTE
+              MOVE FOR-CPF         TO AUD-D-CPF
+              MOVE FOR-CNPJ        TO AUD-D-CNPJ
+              MOVE FOR-NOME        TO AUD-D-NOME
+              MOVE FOR-APELIDO     TO AUD-D-APELIDO
+              MOVE FOR-CEP         TO AUD-D-CEP
+              MOVE FOR-LOGRADOURO  TO AUD-D-LOGRADOURO
+              MOVE FOR-NUMERO      TO AUD-D-NUMERO
+              MOVE FOR-COMPLEMENTO TO AUD-D-COMPLEMENTO
+              MOVE FOR-BAIRRO      TO AUD-D-BAIRRO
+              MOVE FOR-CIDADE      TO AUD-D-CIDADE
+              MOVE FOR-ESTADO      TO AUD-D-ESTADO
+              MOVE FOR-TELEFONE    TO AUD-D-TELEFONE
+              MOVE FOR-EMAIL       TO AUD-D-EMAIL
+              MOVE FOR-CONTATO     TO AUD-D-CONTATO
+              MOVE FOR-SITUACAO    TO AUD-D-SITUACAO.
+           IF W-AUD-OPERACAO = "I"
+              MOVE SPACES TO AUD-A-TIPOCLIENTE AUD-A-NOME
+                    AUD-A-APELIDO AUD-A-LOGRADOURO AUD-A-NUMERO
+                    AUD-A-COMPLEMENTO AUD-A-BAIRRO AUD-A-CIDADE
+                    AUD-A-ESTADO AUD-A-EMAIL AUD-A-CONTATO
+                    AUD-A-SITUACAO
+              MOVE ZEROS TO AUD-A-CPF AUD-A-CNPJ AUD-A-CEP
+                    AUD-A-TELEFONE.
+           WRITE REGAUD
+           IF ST-ERRO3 NOT = "00"
+              MOVE "*** AVISO: FALHA NA TRILHA DE AUDITORIA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-AUDITORIA-FIM.
+                EXIT.
+      *--------------------------------------------------------------
+      *---[ EXPORTACAO DIARIA DE FORNECEDORES NOVOS/ALTERADOS ]-------
+      * W-AUD-OPERACAO JA ESTA PREENCHIDO PELO CHAMADOR ("I" OU "A")
+       GRAVA-INTERCAMBIO.
+           ACCEPT W-INT-DATA8 FROM DATE YYYYMMDD
+           ACCEPT W-INT-HORA8 FROM TIME
+           MOVE FOR-CODIGO      TO INT-CODIGO
+           MOVE W-AUD-OPERACAO  TO INT-OPERACAO
+           MOVE W-INT-DATA8     TO INT-DATA
+           MOVE W-INT-HORA8 (1:6) TO INT-HORA
+           WRITE REG-INT
+           IF ST-ERRO6 NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO DE INTERCAMBIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       GRAVA-INTERCAMBIO-FIM.
+                EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
